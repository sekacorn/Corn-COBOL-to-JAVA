@@ -17,13 +17,53 @@
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "ACCTRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETBL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT CLOSED-ACCOUNT-FILE
+               ASSIGN TO "CLOSEDACC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLOSED-FILE-STATUS.
+
+           SELECT MAINTENANCE-FILE
+               ASSIGN TO "MAINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        01  ACCOUNT-RECORD.
            05  ACCT-NUMBER             PIC 9(10).
            05  ACCT-NAME               PIC X(30).
-           05  ACCT-BALANCE            PIC 9(9)V99.
+           05  ACCT-BALANCE            PIC S9(9)V99.
            05  ACCT-TYPE               PIC X.
                88  CHECKING            VALUE 'C'.
                88  SAVINGS             VALUE 'S'.
@@ -33,13 +73,256 @@
                88  CLOSED              VALUE 'C'.
                88  FROZEN              VALUE 'F'.
 
+      *    DAILY TRANSACTION FILE - ONE DEPOSIT/WITHDRAWAL/TRANSFER PER
+      *    RECORD, SORTED ASCENDING BY TRANS-ACCT-NUMBER SO IT CAN BE
+      *    MATCHED AGAINST ACCOUNT-FILE AS THE ACCOUNT FILE IS READ.
+       FD  TRANSACTION-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-ACCT-NUMBER       PIC 9(10).
+           05  TRANS-CODE              PIC X.
+           05  TRANS-AMOUNT            PIC 9(9)V99.
+
+      *    BALANCE-CHANGE AUDIT TRAIL - ONE ROW PER REWRITE OF
+      *    ACCOUNT-RECORD SO A DISPUTED INTEREST CREDIT OR TRANSACTION
+      *    CAN BE RECONSTRUCTED AFTER THE FACT.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-ACCT-NUMBER       PIC 9(10).
+           05  AUDIT-OLD-BALANCE       PIC S9(9)V99.
+           05  AUDIT-NEW-BALANCE       PIC S9(9)V99.
+           05  AUDIT-REASON            PIC X(20).
+           05  AUDIT-RUN-DATE          PIC 9(8).
+
+      *    CHECKPOINT LOG - ONE CONTROL ROW WRITTEN EVERY
+      *    WS-CHECKPOINT-INTERVAL ACCOUNTS SO AN ABENDED RUN CAN RESTART
+      *    PAST ACCOUNTS ALREADY PROCESSED INSTEAD OF REPROCESSING FROM
+      *    THE TOP OF THE FILE, PLUS ONE FROZEN-ACCOUNT ROW WRITTEN AS
+      *    EACH FROZEN ACCOUNT IS ENCOUNTERED SO THE EXCEPTION LIST ALSO
+      *    SURVIVES A RESTART.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-TYPE        PIC X.
+               88  CKPT-TYPE-CONTROL   VALUE 'C'.
+               88  CKPT-TYPE-FROZEN    VALUE 'F'.
+           05  CKPT-CONTROL-DATA.
+               10  CKPT-LAST-ACCT-NUMBER      PIC 9(10).
+               10  CKPT-RECORD-COUNT          PIC 9(5).
+               10  CKPT-TOTAL-DEPOSITS        PIC 9(11)V99.
+               10  CKPT-TOTAL-TRANS-DEPOSITS  PIC 9(11)V99.
+               10  CKPT-TOTAL-WITHDRAWALS     PIC 9(11)V99.
+               10  CKPT-REPORT-PAGE-NO        PIC 9(3).
+               10  CKPT-REPORT-LINE-CTR       PIC 9(3).
+           05  CKPT-FROZEN-DATA REDEFINES CKPT-CONTROL-DATA.
+               10  CKPT-FROZEN-ACCT-NUMBER    PIC 9(10).
+               10  CKPT-FROZEN-ACCT-NAME      PIC X(30).
+               10  CKPT-FROZEN-BALANCE        PIC S9(9)V99.
+
+      *    PRINTED ACCOUNT STATEMENT REPORT - HEADERS, PAGE BREAKS, ONE
+      *    DETAIL LINE PER ACCOUNT, GRAND TOTALS AT THE END - SO A RUN
+      *    PRODUCES SOMETHING THAT CAN BE PRINTED AND FILED.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(100).
+
+      *    TIERED SAVINGS INTEREST RATE TABLE - KEYED BY BALANCE RANGE
+      *    SO DIFFERENT BALANCE TIERS CAN EARN DIFFERENT RATES WITHOUT
+      *    CHANGING THE PROGRAM.
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD.
+           05  RT-TIER-LOW             PIC 9(9)V99.
+           05  RT-TIER-HIGH            PIC 9(9)V99.
+           05  RT-RATE-MULTIPLIER      PIC 9V9999.
+
+      *    EXTERNAL CONTROL TOTAL CARD - ONE RECORD GIVING THE EXPECTED
+      *    DEPOSIT/WITHDRAWAL TOTALS FOR THIS RUN'S TRANSACTION SOURCE,
+      *    SO A RUN CAN BE RECONCILED BEFORE IT IS ACCEPTED AS CLEAN.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-DEPOSITS      PIC 9(11)V99.
+           05  CTL-EXPECTED-WITHDRAWALS   PIC 9(11)V99.
+
+      *    CLOSED-ACCOUNT HISTORY FILE - CLOSED ACCOUNTS ARE ARCHIVED
+      *    HERE SO ACCOUNTS.DAT CAN EVENTUALLY BE PURGED OF THEM
+      *    WITHOUT LOSING THE RECORD.
+       FD  CLOSED-ACCOUNT-FILE.
+       01  CLOSED-ACCOUNT-RECORD.
+           05  CA-ACCT-NUMBER          PIC 9(10).
+           05  CA-ACCT-NAME            PIC X(30).
+           05  CA-ACCT-BALANCE         PIC S9(9)V99.
+           05  CA-ACCT-TYPE            PIC X.
+           05  CA-ARCHIVE-DATE         PIC 9(8).
+
+      *    ONLINE MAINTENANCE INPUT - ADD/UPDATE/STATUS-CHANGE ACTIONS
+      *    AGAINST ACCOUNT-FILE, APPLIED WHEN THE PROGRAM IS RUN IN
+      *    MAINTENANCE MODE INSTEAD OF NORMAL BATCH MODE.
+       FD  MAINTENANCE-FILE.
+       01  MAINT-RECORD.
+           05  MAINT-ACTION-CODE       PIC X.
+               88  MAINT-ADD           VALUE 'A'.
+               88  MAINT-UPDATE        VALUE 'U'.
+               88  MAINT-STATUS-CHANGE VALUE 'S'.
+           05  MAINT-ACCT-NUMBER       PIC 9(10).
+           05  MAINT-ACCT-NAME         PIC X(30).
+           05  MAINT-ACCT-TYPE         PIC X.
+               88  MAINT-TYPE-VALID    VALUE 'C', 'S', 'B'.
+           05  MAINT-ACCT-STATUS       PIC X.
+               88  MAINT-STATUS-VALID  VALUE 'A', 'C', 'F'.
+           05  MAINT-BALANCE           PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX.
            88  FILE-OK                 VALUE '00'.
            88  END-OF-FILE             VALUE '10'.
            88  RECORD-NOT-FOUND        VALUE '23'.
 
+       01  WS-TRANS-FILE-STATUS        PIC XX.
+           88  TRANS-FILE-OK           VALUE '00'.
+           88  TRANS-FILE-EOF          VALUE '10'.
+
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+           88  AUDIT-FILE-OK           VALUE '00'.
+
+       01  WS-CKPT-FILE-STATUS         PIC XX.
+           88  CKPT-FILE-OK            VALUE '00'.
+           88  CKPT-FILE-EOF           VALUE '10'.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+
+       01  WS-AUDIT-OLD-BALANCE        PIC S9(9)V99.
+       01  WS-AUDIT-RUN-OLD-BALANCE    PIC S9(9)V99.
+       01  WS-AUDIT-REASON             PIC X(20).
+
+       01  WS-CHECKPOINT-FOUND-SWITCH  PIC X VALUE 'N'.
+           88  CHECKPOINT-FOUND        VALUE 'Y'.
+
+       01  WS-CKPT-LAST-ACCT-NUMBER    PIC 9(10) VALUE ZEROS.
+       01  WS-CKPT-RECORD-COUNT        PIC 9(5) VALUE ZEROS.
+       01  WS-CKPT-TOTAL-DEPOSITS       PIC 9(11)V99 VALUE ZEROS.
+       01  WS-CKPT-TOTAL-TRANS-DEPOSITS PIC 9(11)V99 VALUE ZEROS.
+       01  WS-CKPT-TOTAL-WITHDRAWALS    PIC 9(11)V99 VALUE ZEROS.
+       01  WS-CKPT-REPORT-PAGE-NO      PIC 9(3) VALUE ZEROS.
+       01  WS-CKPT-REPORT-LINE-CTR     PIC 9(3) VALUE ZEROS.
+       01  WS-CKPT-QUOTIENT            PIC 9(5).
+       01  WS-CKPT-REMAINDER           PIC 9(5).
+
+      *    MIRROR OF WS-FROZEN-TABLE REBUILT FROM CKPT-TYPE-FROZEN ROWS
+      *    WHILE SCANNING CHECKPOINT-FILE, SO THE EXCEPTION LIST CAN BE
+      *    RESTORED INTACT ON A CHECKPOINT RESTART.
+       01  WS-CKPT-FROZEN-TABLE.
+           05  WS-CKPT-FROZEN-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-CKPT-FROZEN-IDX.
+               10  WS-CKPT-FROZEN-ACCT-NUMBER  PIC 9(10).
+               10  WS-CKPT-FROZEN-ACCT-NAME    PIC X(30).
+               10  WS-CKPT-FROZEN-BALANCE      PIC S9(9)V99.
+       01  WS-CKPT-FROZEN-COUNT        PIC 9(3) VALUE ZEROS.
+
+       01  WS-REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK          VALUE '00'.
+
+       01  WS-REPORT-PAGE-NO           PIC 9(3) VALUE ZEROS.
+       01  WS-REPORT-LINE-CTR          PIC 9(3) VALUE ZEROS.
+       01  WS-REPORT-LINES-PER-PAGE    PIC 9(3) VALUE 040.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+               VALUE "BANK ACCOUNT PROCESSOR - STATEMENT RPT ".
+           05  FILLER                  PIC X(6) VALUE "PAGE ".
+           05  WS-RH1-PAGE-NO          PIC ZZ9.
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  WS-RH2-RUN-DATE         PIC 9(8).
+
+       01  WS-REPORT-HEADING-3.
+           05  FILLER                  PIC X(12) VALUE "ACCT NUMBER".
+           05  FILLER                  PIC X(32) VALUE "ACCOUNT NAME".
+           05  FILLER                  PIC X(10) VALUE "TYPE".
+           05  FILLER                  PIC X(15) VALUE "BALANCE".
+           05  FILLER                  PIC X(10) VALUE "STATUS".
+
+       01  WS-REPORT-DETAIL.
+           05  WS-RD-ACCT-NUMBER       PIC Z(9)9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RD-ACCT-NAME         PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RD-ACCT-TYPE         PIC X(10).
+           05  WS-RD-BALANCE           PIC $$$,$$$,$$9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RD-STATUS            PIC X(10).
+
+       01  WS-REPORT-TOTALS-1.
+           05  FILLER                  PIC X(30)
+               VALUE "TOTAL RECORDS PROCESSED:".
+           05  WS-RT1-RECORD-COUNT     PIC ZZ,ZZ9.
+
+       01  WS-REPORT-TOTALS-2.
+           05  FILLER                  PIC X(30)
+               VALUE "TOTAL DEPOSITS:".
+           05  WS-RT2-DEPOSITS         PIC $$,$$$,$$$,$$9.99.
+
+       01  WS-REPORT-TOTALS-3.
+           05  FILLER                  PIC X(30)
+               VALUE "TOTAL WITHDRAWALS:".
+           05  WS-RT3-WITHDRAWALS      PIC $$,$$$,$$$,$$9.99.
+
+       01  WS-REPORT-TOTALS-4           PIC X(50).
+
+       01  WS-FROZEN-HEADING           PIC X(40)
+           VALUE "*** FROZEN ACCOUNTS - EXCEPTION LIST ***".
+
+       01  WS-FROZEN-DETAIL.
+           05  WS-FD-ACCT-NUMBER       PIC Z(9)9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-FD-ACCT-NAME         PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-FD-BALANCE           PIC $$$,$$$,$$9.99-.
+
+       01  WS-FROZEN-TABLE.
+           05  WS-FROZEN-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-FROZEN-IDX.
+               10  WS-FROZEN-ACCT-NUMBER   PIC 9(10).
+               10  WS-FROZEN-ACCT-NAME     PIC X(30).
+               10  WS-FROZEN-BALANCE       PIC S9(9)V99.
+       01  WS-FROZEN-COUNT              PIC 9(3) VALUE ZEROS.
+
+       01  WS-RATE-FILE-STATUS          PIC XX.
+           88  RATE-FILE-OK             VALUE '00'.
+           88  RATE-FILE-EOF            VALUE '10'.
+
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-TIER-LOW     PIC 9(9)V99.
+               10  WS-RATE-TIER-HIGH    PIC 9(9)V99.
+               10  WS-RATE-MULTIPLIER   PIC 9V9999.
+       01  WS-RATE-TABLE-COUNT          PIC 9(3) VALUE ZEROS.
+
+       01  WS-DEFAULT-RATE-MULTIPLIER   PIC 9V9999 VALUE 1.0200.
+       01  WS-SELECTED-RATE-MULTIPLIER  PIC 9V9999.
+
+       01  WS-CONTROL-FILE-STATUS       PIC XX.
+           88  CONTROL-FILE-OK          VALUE '00'.
+
+       01  WS-CONTROL-LOADED-SWITCH     PIC X VALUE 'N'.
+           88  CONTROL-LOADED           VALUE 'Y'.
+
+       01  WS-CTL-EXPECTED-DEPOSITS     PIC 9(11)V99 VALUE ZEROS.
+       01  WS-CTL-EXPECTED-WITHDRAWALS  PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-OUT-OF-BALANCE-SWITCH     PIC X VALUE 'N'.
+           88  OUT-OF-BALANCE           VALUE 'Y'.
+
+       01  WS-CLOSED-FILE-STATUS        PIC XX.
+           88  CLOSED-FILE-OK           VALUE '00'.
+
+       01  WS-MAINT-FILE-STATUS         PIC XX.
+           88  MAINT-FILE-OK            VALUE '00'.
+           88  MAINT-FILE-EOF           VALUE '10'.
+
+       01  WS-RUN-MODE                  PIC X(20) VALUE SPACES.
+           88  MAINTENANCE-RUN-MODE     VALUE "MAINTENANCE", "MAINT".
+
        01  WS-TRANSACTION.
+           05  WS-TRANS-ACCT-NUMBER    PIC 9(10).
            05  WS-TRANS-TYPE           PIC X.
                88  DEPOSIT             VALUE 'D'.
                88  WITHDRAWAL          VALUE 'W'.
@@ -48,31 +331,224 @@
 
        01  WS-TOTALS.
            05  WS-TOTAL-DEPOSITS       PIC 9(11)V99 VALUE ZEROS.
+           05  WS-TOTAL-TRANS-DEPOSITS PIC 9(11)V99 VALUE ZEROS.
            05  WS-TOTAL-WITHDRAWALS    PIC 9(11)V99 VALUE ZEROS.
            05  WS-RECORD-COUNT         PIC 9(5) VALUE ZEROS.
 
-       01  WS-FORMATTED-BALANCE        PIC $$$,$$$,$$9.99.
+       01  WS-FORMATTED-BALANCE        PIC $$$,$$$,$$9.99-.
 
        01  WS-CONSTANTS.
            05  WS-MIN-BALANCE          PIC 9(7)V99 VALUE 100.00.
            05  WS-OVERDRAFT-LIMIT      PIC 9(7)V99 VALUE 500.00.
+           05  WS-OVERDRAFT-LIMIT-NEG  PIC S9(7)V99.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 50.
 
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF MAINTENANCE-RUN-MODE
+               PERFORM RUN-MAINTENANCE-MODE
+           ELSE
+               PERFORM RUN-BATCH-MODE
+           END-IF
+           STOP RUN.
+
+       RUN-BATCH-MODE.
            PERFORM INITIALIZE-PROGRAM
            PERFORM PROCESS-ACCOUNTS UNTIL END-OF-FILE
            PERFORM DISPLAY-TOTALS
-           PERFORM CLEANUP-PROGRAM
-           STOP RUN.
+           PERFORM CLEANUP-PROGRAM.
+
+       RUN-MAINTENANCE-MODE.
+           PERFORM INITIALIZE-MAINTENANCE
+           PERFORM PROCESS-MAINTENANCE-RECORDS UNTIL MAINT-FILE-EOF
+           PERFORM CLEANUP-MAINTENANCE.
 
        INITIALIZE-PROGRAM.
            DISPLAY "=== BANK ACCOUNT PROCESSOR ===".
+           COMPUTE WS-OVERDRAFT-LIMIT-NEG = ZERO - WS-OVERDRAFT-LIMIT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
            OPEN I-O ACCOUNT-FILE
            IF NOT FILE-OK
                DISPLAY "ERROR OPENING ACCOUNT FILE: " WS-FILE-STATUS
                STOP RUN
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRANS-FILE-OK
+               PERFORM READ-NEXT-TRANSACTION
+           ELSE
+               DISPLAY "NO TRANSACTION FILE FOR THIS RUN - STATUS: "
+                       WS-TRANS-FILE-STATUS
+               SET TRANS-FILE-EOF TO TRUE
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF NOT AUDIT-FILE-OK
+               DISPLAY "ERROR OPENING AUDIT FILE: " WS-AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               PERFORM LOAD-LAST-CHECKPOINT UNTIL CKPT-FILE-EOF
+               CLOSE CHECKPOINT-FILE
+               IF CHECKPOINT-FOUND
+                   PERFORM RESTART-FROM-CHECKPOINT
+               END-IF
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE - STARTING FROM BEGINNING"
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF NOT REPORT-FILE-OK
+               DISPLAY "ERROR OPENING REPORT FILE: "
+                       WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT RATE-TABLE-FILE
+           IF RATE-FILE-OK
+               PERFORM LOAD-ONE-RATE-TIER UNTIL RATE-FILE-EOF
+               CLOSE RATE-TABLE-FILE
+           ELSE
+               DISPLAY "NO RATE TABLE FILE - USING DEFAULT FLAT RATE"
+           END-IF
+
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-FILE-OK
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "CONTROL FILE EMPTY - SKIPPING "
+                               "RECONCILIATION"
+                   NOT AT END
+                       MOVE CTL-EXPECTED-DEPOSITS
+                           TO WS-CTL-EXPECTED-DEPOSITS
+                       MOVE CTL-EXPECTED-WITHDRAWALS
+                           TO WS-CTL-EXPECTED-WITHDRAWALS
+                       SET CONTROL-LOADED TO TRUE
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "NO CONTROL FILE FOR THIS RUN - SKIPPING "
+                       "RECONCILIATION"
+           END-IF
+
+           OPEN EXTEND CLOSED-ACCOUNT-FILE
+           IF NOT CLOSED-FILE-OK
+               DISPLAY "ERROR OPENING CLOSED ACCOUNT FILE: "
+                       WS-CLOSED-FILE-STATUS
+               STOP RUN
            END-IF.
 
+       LOAD-ONE-RATE-TIER.
+           READ RATE-TABLE-FILE
+               AT END
+                   SET RATE-FILE-EOF TO TRUE
+               NOT AT END
+                   IF WS-RATE-TABLE-COUNT < 20
+                       ADD 1 TO WS-RATE-TABLE-COUNT
+                       MOVE RT-TIER-LOW
+                           TO WS-RATE-TIER-LOW(WS-RATE-TABLE-COUNT)
+                       MOVE RT-TIER-HIGH
+                           TO WS-RATE-TIER-HIGH(WS-RATE-TABLE-COUNT)
+                       MOVE RT-RATE-MULTIPLIER
+                           TO WS-RATE-MULTIPLIER(WS-RATE-TABLE-COUNT)
+                   ELSE
+                       DISPLAY "WARNING: Rate table entry discarded "
+                               "- table full"
+                   END-IF
+           END-READ.
+
+       LOOKUP-SAVINGS-RATE.
+           MOVE WS-DEFAULT-RATE-MULTIPLIER
+               TO WS-SELECTED-RATE-MULTIPLIER
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-TABLE-COUNT
+               IF ACCT-BALANCE >= WS-RATE-TIER-LOW(WS-RATE-IDX)
+                   AND ACCT-BALANCE <= WS-RATE-TIER-HIGH(WS-RATE-IDX)
+                   MOVE WS-RATE-MULTIPLIER(WS-RATE-IDX)
+                       TO WS-SELECTED-RATE-MULTIPLIER
+               END-IF
+           END-PERFORM.
+
+       LOAD-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CKPT-FILE-EOF TO TRUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN CKPT-TYPE-CONTROL
+                           MOVE CKPT-LAST-ACCT-NUMBER
+                               TO WS-CKPT-LAST-ACCT-NUMBER
+                           MOVE CKPT-RECORD-COUNT
+                               TO WS-CKPT-RECORD-COUNT
+                           MOVE CKPT-TOTAL-DEPOSITS
+                               TO WS-CKPT-TOTAL-DEPOSITS
+                           MOVE CKPT-TOTAL-TRANS-DEPOSITS
+                               TO WS-CKPT-TOTAL-TRANS-DEPOSITS
+                           MOVE CKPT-TOTAL-WITHDRAWALS
+                               TO WS-CKPT-TOTAL-WITHDRAWALS
+                           MOVE CKPT-REPORT-PAGE-NO
+                               TO WS-CKPT-REPORT-PAGE-NO
+                           MOVE CKPT-REPORT-LINE-CTR
+                               TO WS-CKPT-REPORT-LINE-CTR
+                           SET CHECKPOINT-FOUND TO TRUE
+                       WHEN CKPT-TYPE-FROZEN
+                           IF WS-CKPT-FROZEN-COUNT < 200
+                               ADD 1 TO WS-CKPT-FROZEN-COUNT
+                               MOVE CKPT-FROZEN-ACCT-NUMBER TO
+                                   WS-CKPT-FROZEN-ACCT-NUMBER
+                                       (WS-CKPT-FROZEN-COUNT)
+                               MOVE CKPT-FROZEN-ACCT-NAME TO
+                                   WS-CKPT-FROZEN-ACCT-NAME
+                                       (WS-CKPT-FROZEN-COUNT)
+                               MOVE CKPT-FROZEN-BALANCE TO
+                                   WS-CKPT-FROZEN-BALANCE
+                                       (WS-CKPT-FROZEN-COUNT)
+                           END-IF
+                   END-EVALUATE
+           END-READ.
+
+       RESTART-FROM-CHECKPOINT.
+           MOVE WS-CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+           MOVE WS-CKPT-TOTAL-DEPOSITS TO WS-TOTAL-DEPOSITS
+           MOVE WS-CKPT-TOTAL-TRANS-DEPOSITS TO WS-TOTAL-TRANS-DEPOSITS
+           MOVE WS-CKPT-TOTAL-WITHDRAWALS TO WS-TOTAL-WITHDRAWALS
+           MOVE WS-CKPT-REPORT-PAGE-NO TO WS-REPORT-PAGE-NO
+           MOVE WS-CKPT-REPORT-LINE-CTR TO WS-REPORT-LINE-CTR
+           MOVE WS-CKPT-FROZEN-COUNT TO WS-FROZEN-COUNT
+           PERFORM VARYING WS-CKPT-FROZEN-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-FROZEN-IDX > WS-CKPT-FROZEN-COUNT
+               MOVE WS-CKPT-FROZEN-ACCT-NUMBER(WS-CKPT-FROZEN-IDX)
+                   TO WS-FROZEN-ACCT-NUMBER(WS-CKPT-FROZEN-IDX)
+               MOVE WS-CKPT-FROZEN-ACCT-NAME(WS-CKPT-FROZEN-IDX)
+                   TO WS-FROZEN-ACCT-NAME(WS-CKPT-FROZEN-IDX)
+               MOVE WS-CKPT-FROZEN-BALANCE(WS-CKPT-FROZEN-IDX)
+                   TO WS-FROZEN-BALANCE(WS-CKPT-FROZEN-IDX)
+           END-PERFORM
+           MOVE WS-CKPT-LAST-ACCT-NUMBER TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY IS GREATER THAN ACCT-NUMBER
+               INVALID KEY
+                   DISPLAY "CHECKPOINT RESTART POSITION NOT FOUND "
+                           "- STARTING FROM BEGINNING"
+                   MOVE ZEROS TO ACCT-NUMBER
+                   START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+                       INVALID KEY
+                           DISPLAY "ERROR: Cannot reposition "
+                                   "ACCOUNT-FILE to beginning"
+                   END-START
+           END-START
+           DISPLAY "RESUMING AFTER CHECKPOINT - ACCOUNT "
+                   WS-CKPT-LAST-ACCT-NUMBER " RECORD COUNT "
+                   WS-RECORD-COUNT.
+
        PROCESS-ACCOUNTS.
            READ ACCOUNT-FILE NEXT RECORD
                AT END
@@ -81,10 +557,64 @@
                    PERFORM PROCESS-SINGLE-ACCOUNT
            END-READ.
 
+       READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET TRANS-FILE-EOF TO TRUE
+               NOT AT END
+                   MOVE TRANS-ACCT-NUMBER TO WS-TRANS-ACCT-NUMBER
+                   MOVE TRANS-CODE TO WS-TRANS-TYPE
+                   MOVE TRANS-AMOUNT TO WS-TRANS-AMOUNT
+           END-READ.
+
+       APPLY-TRANSACTIONS.
+           PERFORM POST-ONE-TRANSACTION
+               UNTIL TRANS-FILE-EOF
+                  OR WS-TRANS-ACCT-NUMBER > ACCT-NUMBER.
+
+       POST-ONE-TRANSACTION.
+           IF WS-TRANS-ACCT-NUMBER = ACCT-NUMBER
+               EVALUATE TRUE
+                   WHEN DEPOSIT
+                       ADD WS-TRANS-AMOUNT TO ACCT-BALANCE
+                       ADD WS-TRANS-AMOUNT TO WS-TOTAL-TRANS-DEPOSITS
+                   WHEN WITHDRAWAL OR TRANSFER
+                       PERFORM POST-WITHDRAWAL
+                   WHEN OTHER
+                       DISPLAY "WARNING: Unknown transaction code "
+                               "for account " ACCT-NUMBER
+               END-EVALUATE
+           ELSE
+               DISPLAY "WARNING: Transaction not applied - account "
+                       WS-TRANS-ACCT-NUMBER
+                       " not open for posting at this point (not "
+                       "found, or not a checking/savings account)"
+               PERFORM WRITE-UNAPPLIED-TRANSACTION-AUDIT
+           END-IF
+           PERFORM READ-NEXT-TRANSACTION.
+
+       POST-WITHDRAWAL.
+           IF CHECKING AND
+               ACCT-BALANCE - WS-TRANS-AMOUNT < WS-OVERDRAFT-LIMIT-NEG
+               DISPLAY "OVERDRAFT REJECTED: Account " ACCT-NUMBER
+                       " Attempted withdrawal: " WS-TRANS-AMOUNT
+                       " Current balance: " ACCT-BALANCE
+               MOVE ACCT-BALANCE TO WS-AUDIT-OLD-BALANCE
+               MOVE "OVERDRAFT REJECTED" TO WS-AUDIT-REASON
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               SUBTRACT WS-TRANS-AMOUNT FROM ACCT-BALANCE
+               ADD WS-TRANS-AMOUNT TO WS-TOTAL-WITHDRAWALS
+           END-IF.
+
        PROCESS-SINGLE-ACCOUNT.
            ADD 1 TO WS-RECORD-COUNT
 
            EVALUATE TRUE
+               WHEN CLOSED
+                   PERFORM PROCESS-CLOSED-ACCOUNT
+               WHEN FROZEN
+                   PERFORM PROCESS-FROZEN-ACCOUNT
                WHEN CHECKING
                    PERFORM PROCESS-CHECKING-ACCOUNT
                WHEN SAVINGS
@@ -94,9 +624,132 @@
                WHEN OTHER
                    DISPLAY "WARNING: Unknown account type for "
                            ACCT-NUMBER
-           END-EVALUATE.
+           END-EVALUATE
+
+           PERFORM WRITE-REPORT-DETAIL
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           SET CKPT-TYPE-CONTROL TO TRUE
+           MOVE ACCT-NUMBER TO CKPT-LAST-ACCT-NUMBER
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-TOTAL-DEPOSITS TO CKPT-TOTAL-DEPOSITS
+           MOVE WS-TOTAL-TRANS-DEPOSITS TO CKPT-TOTAL-TRANS-DEPOSITS
+           MOVE WS-TOTAL-WITHDRAWALS TO CKPT-TOTAL-WITHDRAWALS
+           MOVE WS-REPORT-PAGE-NO TO CKPT-REPORT-PAGE-NO
+           MOVE WS-REPORT-LINE-CTR TO CKPT-REPORT-LINE-CTR
+           WRITE CHECKPOINT-RECORD
+           DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-RECORD-COUNT.
+
+       WRITE-FROZEN-CHECKPOINT.
+           SET CKPT-TYPE-FROZEN TO TRUE
+           MOVE ACCT-NUMBER TO CKPT-FROZEN-ACCT-NUMBER
+           MOVE ACCT-NAME TO CKPT-FROZEN-ACCT-NAME
+           MOVE ACCT-BALANCE TO CKPT-FROZEN-BALANCE
+           WRITE CHECKPOINT-RECORD.
+
+       WRITE-REPORT-HEADING.
+           ADD 1 TO WS-REPORT-PAGE-NO
+           MOVE ZERO TO WS-REPORT-LINE-CTR
+           MOVE WS-REPORT-PAGE-NO TO WS-RH1-PAGE-NO
+           MOVE WS-REPORT-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING PAGE
+           MOVE WS-RUN-DATE TO WS-RH2-RUN-DATE
+           MOVE WS-REPORT-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE WS-REPORT-HEADING-3 TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-REPORT-DETAIL.
+           IF WS-REPORT-LINE-CTR = ZERO
+               OR WS-REPORT-LINE-CTR >= WS-REPORT-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADING
+           END-IF
+
+           MOVE ACCT-NUMBER TO WS-RD-ACCT-NUMBER
+           MOVE ACCT-NAME TO WS-RD-ACCT-NAME
+           MOVE ACCT-BALANCE TO WS-RD-BALANCE
+
+           EVALUATE TRUE
+               WHEN CHECKING
+                   MOVE "CHECKING" TO WS-RD-ACCT-TYPE
+               WHEN SAVINGS
+                   MOVE "SAVINGS" TO WS-RD-ACCT-TYPE
+               WHEN BUSINESS
+                   MOVE "BUSINESS" TO WS-RD-ACCT-TYPE
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-RD-ACCT-TYPE
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN ACTIVE
+                   MOVE "ACTIVE" TO WS-RD-STATUS
+               WHEN CLOSED
+                   MOVE "CLOSED" TO WS-RD-STATUS
+               WHEN FROZEN
+                   MOVE "FROZEN" TO WS-RD-STATUS
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-RD-STATUS
+           END-EVALUATE
+
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-REPORT-LINE-CTR.
+
+       WRITE-REPORT-TOTALS.
+           MOVE WS-RECORD-COUNT TO WS-RT1-RECORD-COUNT
+           MOVE WS-REPORT-TOTALS-1 TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+           MOVE WS-TOTAL-DEPOSITS TO WS-RT2-DEPOSITS
+           MOVE WS-REPORT-TOTALS-2 TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-RT3-WITHDRAWALS
+           MOVE WS-REPORT-TOTALS-3 TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+
+           IF CONTROL-LOADED
+               IF OUT-OF-BALANCE
+                   MOVE "*** RUN OUT OF BALANCE VS CONTROL TOTALS ***"
+                       TO WS-REPORT-TOTALS-4
+               ELSE
+                   MOVE "RUN IN BALANCE WITH CONTROL TOTALS"
+                       TO WS-REPORT-TOTALS-4
+               END-IF
+               MOVE WS-REPORT-TOTALS-4 TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           END-IF
+
+           PERFORM WRITE-FROZEN-EXCEPTIONS.
+
+       WRITE-FROZEN-EXCEPTIONS.
+           IF WS-FROZEN-COUNT > ZERO
+               MOVE WS-FROZEN-HEADING TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+
+               PERFORM VARYING WS-FROZEN-IDX FROM 1 BY 1
+                       UNTIL WS-FROZEN-IDX > WS-FROZEN-COUNT
+                   MOVE WS-FROZEN-ACCT-NUMBER(WS-FROZEN-IDX)
+                       TO WS-FD-ACCT-NUMBER
+                   MOVE WS-FROZEN-ACCT-NAME(WS-FROZEN-IDX)
+                       TO WS-FD-ACCT-NAME
+                   MOVE WS-FROZEN-BALANCE(WS-FROZEN-IDX)
+                       TO WS-FD-BALANCE
+                   MOVE WS-FROZEN-DETAIL TO REPORT-LINE
+                   WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+               END-PERFORM
+           END-IF.
 
        PROCESS-CHECKING-ACCOUNT.
+           MOVE ACCT-BALANCE TO WS-AUDIT-RUN-OLD-BALANCE
+           PERFORM APPLY-TRANSACTIONS
+
            IF ACCT-BALANCE < WS-MIN-BALANCE
                DISPLAY "LOW BALANCE ALERT: Account " ACCT-NUMBER
                        " Balance: " ACCT-BALANCE
@@ -106,10 +759,28 @@
                MOVE ACCT-BALANCE TO WS-FORMATTED-BALANCE
                DISPLAY "Checking Account: " ACCT-NUMBER
                        " | Balance: " WS-FORMATTED-BALANCE
+           END-IF
+
+           IF ACCT-BALANCE NOT = WS-AUDIT-RUN-OLD-BALANCE
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: Cannot update account "
+                               ACCT-NUMBER
+                   NOT INVALID KEY
+                       MOVE WS-AUDIT-RUN-OLD-BALANCE
+                           TO WS-AUDIT-OLD-BALANCE
+                       MOVE "TRANSACTION POST" TO WS-AUDIT-REASON
+                       PERFORM WRITE-AUDIT-RECORD
+               END-REWRITE
            END-IF.
 
        PROCESS-SAVINGS-ACCOUNT.
-           COMPUTE ACCT-BALANCE = ACCT-BALANCE * 1.02
+           MOVE ACCT-BALANCE TO WS-AUDIT-RUN-OLD-BALANCE
+           PERFORM APPLY-TRANSACTIONS
+
+           PERFORM LOOKUP-SAVINGS-RATE
+           COMPUTE ACCT-BALANCE =
+                   ACCT-BALANCE * WS-SELECTED-RATE-MULTIPLIER
                ON SIZE ERROR
                    DISPLAY "SIZE ERROR on interest calculation"
            END-COMPUTE
@@ -121,8 +792,57 @@
            REWRITE ACCOUNT-RECORD
                INVALID KEY
                    DISPLAY "ERROR: Cannot update account " ACCT-NUMBER
+               NOT INVALID KEY
+                   MOVE WS-AUDIT-RUN-OLD-BALANCE TO WS-AUDIT-OLD-BALANCE
+                   MOVE "INTEREST CREDIT" TO WS-AUDIT-REASON
+                   PERFORM WRITE-AUDIT-RECORD
            END-REWRITE.
 
+       WRITE-AUDIT-RECORD.
+           MOVE ACCT-NUMBER TO AUDIT-ACCT-NUMBER
+           MOVE WS-AUDIT-OLD-BALANCE TO AUDIT-OLD-BALANCE
+           MOVE ACCT-BALANCE TO AUDIT-NEW-BALANCE
+           MOVE WS-AUDIT-REASON TO AUDIT-REASON
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+           WRITE AUDIT-RECORD.
+
+      *    THE TRANSACTION'S OWN ACCOUNT NUMBER IS USED HERE INSTEAD OF
+      *    GOING THROUGH WRITE-AUDIT-RECORD, WHICH ALWAYS AUDITS
+      *    WHATEVER ACCOUNT-RECORD HAPPENS TO BE POSITIONED IN
+      *    ACCOUNT-FILE - NOT THE (DIFFERENT) ACCOUNT THIS TRANSACTION
+      *    WAS ACTUALLY ADDRESSED TO.
+       WRITE-UNAPPLIED-TRANSACTION-AUDIT.
+           MOVE WS-TRANS-ACCT-NUMBER TO AUDIT-ACCT-NUMBER
+           MOVE ZERO TO AUDIT-OLD-BALANCE
+           MOVE ZERO TO AUDIT-NEW-BALANCE
+           MOVE "TRANS NOT APPLIED" TO AUDIT-REASON
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+           WRITE AUDIT-RECORD.
+
+       PROCESS-CLOSED-ACCOUNT.
+           MOVE ACCT-NUMBER TO CA-ACCT-NUMBER
+           MOVE ACCT-NAME TO CA-ACCT-NAME
+           MOVE ACCT-BALANCE TO CA-ACCT-BALANCE
+           MOVE ACCT-TYPE TO CA-ACCT-TYPE
+           MOVE WS-RUN-DATE TO CA-ARCHIVE-DATE
+           WRITE CLOSED-ACCOUNT-RECORD
+           DISPLAY "CLOSED ACCOUNT ARCHIVED: " ACCT-NUMBER.
+
+       PROCESS-FROZEN-ACCOUNT.
+           DISPLAY "FROZEN ACCOUNT - NO ACTIVITY APPLIED: " ACCT-NUMBER
+           IF WS-FROZEN-COUNT < 200
+               ADD 1 TO WS-FROZEN-COUNT
+               MOVE ACCT-NUMBER
+                   TO WS-FROZEN-ACCT-NUMBER(WS-FROZEN-COUNT)
+               MOVE ACCT-NAME
+                   TO WS-FROZEN-ACCT-NAME(WS-FROZEN-COUNT)
+               MOVE ACCT-BALANCE
+                   TO WS-FROZEN-BALANCE(WS-FROZEN-COUNT)
+               PERFORM WRITE-FROZEN-CHECKPOINT
+           ELSE
+               DISPLAY "WARNING: Frozen account exception table full"
+           END-IF.
+
        PROCESS-BUSINESS-ACCOUNT.
            IF ACCT-BALANCE IS NUMERIC AND ACCT-BALANCE IS POSITIVE
                ADD ACCT-BALANCE TO WS-TOTAL-DEPOSITS
@@ -135,8 +855,175 @@
            DISPLAY "=== PROCESSING SUMMARY ==="
            DISPLAY "Total Records Processed: " WS-RECORD-COUNT
            MOVE WS-TOTAL-DEPOSITS TO WS-FORMATTED-BALANCE
-           DISPLAY "Total Deposits: " WS-FORMATTED-BALANCE.
+           DISPLAY "Total Deposits: " WS-FORMATTED-BALANCE
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-FORMATTED-BALANCE
+           DISPLAY "Total Withdrawals: " WS-FORMATTED-BALANCE
+           PERFORM RECONCILE-TOTALS
+           PERFORM WRITE-REPORT-TOTALS.
+
+       RECONCILE-TOTALS.
+           IF CONTROL-LOADED
+               IF WS-TOTAL-TRANS-DEPOSITS NOT = WS-CTL-EXPECTED-DEPOSITS
+                   OR WS-TOTAL-WITHDRAWALS
+                       NOT = WS-CTL-EXPECTED-WITHDRAWALS
+                   SET OUT-OF-BALANCE TO TRUE
+                   DISPLAY "*** RUN IS OUT OF BALANCE - DO NOT "
+                           "ACCEPT AS CLEAN ***"
+                   DISPLAY "Computed/Control Deposits: "
+                           WS-TOTAL-TRANS-DEPOSITS "/"
+                           WS-CTL-EXPECTED-DEPOSITS
+                   DISPLAY "Computed/Control Withdrawals: "
+                           WS-TOTAL-WITHDRAWALS "/"
+                           WS-CTL-EXPECTED-WITHDRAWALS
+               ELSE
+                   DISPLAY "RUN IS IN BALANCE WITH CONTROL TOTALS"
+               END-IF
+           END-IF.
 
        CLEANUP-PROGRAM.
+           IF NOT TRANS-FILE-EOF
+               DISPLAY "WARNING: Unapplied transactions remain - "
+                       "account not found in ACCOUNT-FILE"
+           END-IF
            CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
+           IF END-OF-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           CLOSE REPORT-FILE
+           CLOSE CLOSED-ACCOUNT-FILE
            DISPLAY "=== PROCESSING COMPLETE ===".
+
+       INITIALIZE-MAINTENANCE.
+           DISPLAY "=== BANK ACCOUNT MAINTENANCE MODE ==="
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O ACCOUNT-FILE
+           IF NOT FILE-OK
+               DISPLAY "ERROR OPENING ACCOUNT FILE: " WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT MAINTENANCE-FILE
+           IF NOT MAINT-FILE-OK
+               DISPLAY "ERROR OPENING MAINTENANCE FILE: "
+                       WS-MAINT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF NOT AUDIT-FILE-OK
+               DISPLAY "ERROR OPENING AUDIT FILE: " WS-AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       PROCESS-MAINTENANCE-RECORDS.
+           READ MAINTENANCE-FILE
+               AT END
+                   SET MAINT-FILE-EOF TO TRUE
+               NOT AT END
+                   PERFORM PROCESS-ONE-MAINTENANCE-RECORD
+           END-READ.
+
+       PROCESS-ONE-MAINTENANCE-RECORD.
+           EVALUATE TRUE
+               WHEN MAINT-ADD
+                   PERFORM MAINTENANCE-ADD-ACCOUNT
+               WHEN MAINT-UPDATE
+                   PERFORM MAINTENANCE-UPDATE-ACCOUNT
+               WHEN MAINT-STATUS-CHANGE
+                   PERFORM MAINTENANCE-CHANGE-STATUS
+               WHEN OTHER
+                   DISPLAY "WARNING: Unknown maintenance action "
+                           "code for account " MAINT-ACCT-NUMBER
+           END-EVALUATE.
+
+       MAINTENANCE-ADD-ACCOUNT.
+           IF NOT MAINT-TYPE-VALID
+               DISPLAY "ERROR: Cannot add account - invalid "
+                       "account type " MAINT-ACCT-NUMBER
+           ELSE
+               MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+               MOVE MAINT-ACCT-NAME TO ACCT-NAME
+               MOVE MAINT-ACCT-TYPE TO ACCT-TYPE
+               SET ACTIVE TO TRUE
+               MOVE MAINT-BALANCE TO ACCT-BALANCE
+
+               WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: Cannot add account - already "
+                               "exists " MAINT-ACCT-NUMBER
+                   NOT INVALID KEY
+                       DISPLAY "ACCOUNT ADDED: " MAINT-ACCT-NUMBER
+                       MOVE ZERO TO WS-AUDIT-OLD-BALANCE
+                       MOVE "ACCOUNT ADDED" TO WS-AUDIT-REASON
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+
+       MAINTENANCE-UPDATE-ACCOUNT.
+           IF MAINT-ACCT-TYPE NOT = SPACE AND NOT MAINT-TYPE-VALID
+               DISPLAY "ERROR: Cannot update - invalid account "
+                       "type " MAINT-ACCT-NUMBER
+           ELSE
+               MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR: Cannot update - account not "
+                               "found " MAINT-ACCT-NUMBER
+                   NOT INVALID KEY
+                       MOVE ACCT-BALANCE TO WS-AUDIT-OLD-BALANCE
+                       IF MAINT-ACCT-NAME NOT = SPACES
+                           MOVE MAINT-ACCT-NAME TO ACCT-NAME
+                       END-IF
+                       IF MAINT-ACCT-TYPE NOT = SPACE
+                           MOVE MAINT-ACCT-TYPE TO ACCT-TYPE
+                       END-IF
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY "ERROR: Cannot rewrite account "
+                                       MAINT-ACCT-NUMBER
+                           NOT INVALID KEY
+                               DISPLAY "ACCOUNT UPDATED: "
+                                       MAINT-ACCT-NUMBER
+                               MOVE "ACCOUNT UPDATED" TO WS-AUDIT-REASON
+                               PERFORM WRITE-AUDIT-RECORD
+                       END-REWRITE
+               END-READ
+           END-IF.
+
+       MAINTENANCE-CHANGE-STATUS.
+           IF NOT MAINT-STATUS-VALID
+               DISPLAY "ERROR: Cannot change status - invalid "
+                       "status code " MAINT-ACCT-NUMBER
+           ELSE
+               MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR: Cannot change status - account "
+                               "not found " MAINT-ACCT-NUMBER
+                   NOT INVALID KEY
+                       MOVE ACCT-BALANCE TO WS-AUDIT-OLD-BALANCE
+                       MOVE MAINT-ACCT-STATUS TO ACCT-STATUS
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY "ERROR: Cannot rewrite account "
+                                       MAINT-ACCT-NUMBER
+                           NOT INVALID KEY
+                               DISPLAY "ACCOUNT STATUS CHANGED: "
+                                       MAINT-ACCT-NUMBER " TO "
+                                       ACCT-STATUS
+                               MOVE "STATUS CHANGE" TO WS-AUDIT-REASON
+                               PERFORM WRITE-AUDIT-RECORD
+                       END-REWRITE
+               END-READ
+           END-IF.
+
+       CLEANUP-MAINTENANCE.
+           CLOSE ACCOUNT-FILE
+           CLOSE MAINTENANCE-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY "=== MAINTENANCE PROCESSING COMPLETE ===".
